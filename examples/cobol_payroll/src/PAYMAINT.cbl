@@ -0,0 +1,263 @@
+      * PAYMAINT.CBL  -  Employee Master Maintenance
+      *
+      * Reads a transaction file of add/change/delete actions keyed
+      * on EMP-ID and applies them to EMPLOYEE-FILE (the indexed
+      * master PAYROLL reads for the weekly run), so HR changes no
+      * longer mean hand-editing the raw data file before Friday's
+      * run. Every transaction, accepted or rejected, is written to
+      * MAINT-REPORT-FILE.
+      *
+      * Transaction actions:
+      *   A - add employee       (must not already exist)
+      *   C - change employee    (must already exist)
+      *   D - delete employee    (must already exist)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  PAYMAINT.
+       AUTHOR.      MY-DEV-TEAM-DEMO.
+
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO 'payroll_transactions.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EMPLOYEE-FILE ASSIGN TO 'employees.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-ID
+               ALTERNATE RECORD KEY IS EMP-DEPT WITH DUPLICATES
+               FILE STATUS IS WS-EMPLOYEE-STATUS.
+           SELECT MAINT-REPORT-FILE ASSIGN TO 'paymaint_report.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  TRANSACTION-FILE.
+       01  TRANSACTION-RECORD.
+           05  TRAN-ACTION          PIC X(01).
+               88  TRAN-ADD         VALUE 'A'.
+               88  TRAN-CHANGE      VALUE 'C'.
+               88  TRAN-DELETE      VALUE 'D'.
+           05  TRAN-EMP-ID          PIC 9(05).
+           05  TRAN-EMP-NAME        PIC X(30).
+           05  TRAN-EMP-HOURS       PIC 9(3)V9.
+           05  TRAN-EMP-HOURLY-RATE PIC 9(4)V99.
+           05  TRAN-EMP-TYPE        PIC X(01).
+           05  TRAN-ANNUAL-SALARY   PIC 9(7)V99.
+           05  TRAN-EMP-DEPT        PIC X(04).
+           05  TRAN-BANK-ROUTING    PIC 9(09).
+           05  TRAN-BANK-ACCOUNT    PIC X(17).
+
+       FD  EMPLOYEE-FILE.
+           COPY EMPREC.
+
+       FD  MAINT-REPORT-FILE.
+       01  MAINT-REPORT-LINE    PIC X(100).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-FLAGS.
+           05  WS-EOF               PIC X VALUE 'N'.
+               88  END-OF-FILE      VALUE 'Y'.
+           05  WS-TRAN-VALID-SW     PIC X VALUE 'Y'.
+               88  TRAN-VALID       VALUE 'Y'.
+               88  TRAN-INVALID     VALUE 'N'.
+           05  WS-EMP-EXISTS-SW     PIC X VALUE 'N'.
+               88  EMP-EXISTS       VALUE 'Y'.
+               88  EMP-DOES-NOT-EXIST VALUE 'N'.
+
+       01  WS-EMPLOYEE-STATUS   PIC X(2) VALUE SPACES.
+           88  WS-EMPLOYEE-OK   VALUE '00'.
+           88  WS-EMPLOYEE-NOTFND VALUE '23'.
+
+       01  WS-REJECT-REASON     PIC X(40) VALUE SPACES.
+
+       01  WS-COUNTERS.
+           05  WS-ADD-COUNT      PIC 9(5) VALUE ZEROS.
+           05  WS-CHANGE-COUNT   PIC 9(5) VALUE ZEROS.
+           05  WS-DELETE-COUNT   PIC 9(5) VALUE ZEROS.
+           05  WS-REJECT-COUNT   PIC 9(5) VALUE ZEROS.
+
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+           PERFORM 1000-OPEN-FILES
+           PERFORM 2000-PROCESS-TRANSACTIONS
+               UNTIL END-OF-FILE
+           PERFORM 3000-PRINT-SUMMARY
+           PERFORM 4000-CLOSE-FILES
+           STOP RUN.
+
+
+       1000-OPEN-FILES.
+           OPEN INPUT TRANSACTION-FILE
+           OPEN I-O   EMPLOYEE-FILE
+           IF NOT WS-EMPLOYEE-OK
+               OPEN OUTPUT EMPLOYEE-FILE
+               CLOSE EMPLOYEE-FILE
+               OPEN I-O EMPLOYEE-FILE
+           END-IF
+           OPEN OUTPUT MAINT-REPORT-FILE
+           READ TRANSACTION-FILE
+               AT END MOVE 'Y' TO WS-EOF
+           END-READ.
+
+
+       2000-PROCESS-TRANSACTIONS.
+           PERFORM 2050-VALIDATE-TRANSACTION
+           IF TRAN-VALID
+               EVALUATE TRUE
+                   WHEN TRAN-ADD
+                       PERFORM 2100-ADD-EMPLOYEE
+                   WHEN TRAN-CHANGE
+                       PERFORM 2200-CHANGE-EMPLOYEE
+                   WHEN TRAN-DELETE
+                       PERFORM 2300-DELETE-EMPLOYEE
+               END-EVALUATE
+           ELSE
+               PERFORM 2900-WRITE-REJECT
+           END-IF
+           READ TRANSACTION-FILE
+               AT END MOVE 'Y' TO WS-EOF
+           END-READ.
+
+
+      * Basic field-level checks plus the add/change/delete existence
+      * rule - an add can't clobber an existing employee and a
+      * change or delete has to name someone who is actually there.
+       2050-VALIDATE-TRANSACTION.
+           MOVE 'Y' TO WS-TRAN-VALID-SW
+           MOVE SPACES TO WS-REJECT-REASON
+           IF TRAN-EMP-ID = ZEROS
+               MOVE 'N' TO WS-TRAN-VALID-SW
+               MOVE 'EMPLOYEE ID MUST BE NON-ZERO' TO WS-REJECT-REASON
+           END-IF
+           IF TRAN-VALID AND NOT TRAN-ADD AND NOT TRAN-CHANGE
+                   AND NOT TRAN-DELETE
+               MOVE 'N' TO WS-TRAN-VALID-SW
+               MOVE 'ACTION MUST BE A, C OR D' TO WS-REJECT-REASON
+           END-IF
+           IF TRAN-VALID AND (TRAN-ADD OR TRAN-CHANGE)
+               IF TRAN-EMP-TYPE NOT = 'H' AND TRAN-EMP-TYPE NOT = 'S'
+                   MOVE 'N' TO WS-TRAN-VALID-SW
+                   MOVE 'EMPLOYEE TYPE MUST BE H OR S'
+                       TO WS-REJECT-REASON
+               END-IF
+           END-IF
+           IF TRAN-VALID AND (TRAN-ADD OR TRAN-CHANGE)
+               IF TRAN-EMP-TYPE = 'S'
+                   IF TRAN-ANNUAL-SALARY <= 0
+                       MOVE 'N' TO WS-TRAN-VALID-SW
+                       MOVE 'ANNUAL SALARY MUST BE GREATER THAN ZERO'
+                           TO WS-REJECT-REASON
+                   END-IF
+               ELSE
+                   IF TRAN-EMP-HOURLY-RATE <= 0
+                       MOVE 'N' TO WS-TRAN-VALID-SW
+                       MOVE 'HOURLY RATE MUST BE GREATER THAN ZERO'
+                           TO WS-REJECT-REASON
+                   END-IF
+               END-IF
+           END-IF
+           IF TRAN-VALID
+               PERFORM 2060-LOOKUP-EMPLOYEE
+               IF TRAN-ADD AND EMP-EXISTS
+                   MOVE 'N' TO WS-TRAN-VALID-SW
+                   MOVE 'EMPLOYEE ALREADY EXISTS' TO WS-REJECT-REASON
+               END-IF
+               IF (TRAN-CHANGE OR TRAN-DELETE) AND EMP-DOES-NOT-EXIST
+                   MOVE 'N' TO WS-TRAN-VALID-SW
+                   MOVE 'EMPLOYEE NOT FOUND' TO WS-REJECT-REASON
+               END-IF
+           END-IF.
+
+
+      * Random read by key, purely to check existence - the EMP-ID
+      * key field is shared with EMPLOYEE-RECORD via COPY EMPREC, so
+      * this also primes the record area for 2200-CHANGE-EMPLOYEE.
+       2060-LOOKUP-EMPLOYEE.
+           MOVE TRAN-EMP-ID TO EMP-ID
+           READ EMPLOYEE-FILE
+               INVALID KEY
+                   MOVE 'N' TO WS-EMP-EXISTS-SW
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-EMP-EXISTS-SW
+           END-READ.
+
+
+       2100-ADD-EMPLOYEE.
+           MOVE TRAN-EMP-ID          TO EMP-ID
+           MOVE TRAN-EMP-NAME        TO EMP-NAME
+           MOVE TRAN-EMP-HOURS       TO EMP-HOURS
+           MOVE TRAN-EMP-HOURLY-RATE TO EMP-HOURLY-RATE
+           MOVE TRAN-EMP-TYPE        TO EMP-TYPE
+           MOVE TRAN-ANNUAL-SALARY   TO EMP-ANNUAL-SALARY
+           MOVE TRAN-EMP-DEPT        TO EMP-DEPT
+           MOVE TRAN-BANK-ROUTING    TO EMP-BANK-ROUTING
+           MOVE TRAN-BANK-ACCOUNT    TO EMP-BANK-ACCOUNT
+           WRITE EMPLOYEE-RECORD
+           ADD 1 TO WS-ADD-COUNT
+           PERFORM 2910-WRITE-ACCEPT.
+
+
+       2200-CHANGE-EMPLOYEE.
+           MOVE TRAN-EMP-NAME        TO EMP-NAME
+           MOVE TRAN-EMP-HOURS       TO EMP-HOURS
+           MOVE TRAN-EMP-HOURLY-RATE TO EMP-HOURLY-RATE
+           MOVE TRAN-EMP-TYPE        TO EMP-TYPE
+           MOVE TRAN-ANNUAL-SALARY   TO EMP-ANNUAL-SALARY
+           MOVE TRAN-EMP-DEPT        TO EMP-DEPT
+           MOVE TRAN-BANK-ROUTING    TO EMP-BANK-ROUTING
+           MOVE TRAN-BANK-ACCOUNT    TO EMP-BANK-ACCOUNT
+           REWRITE EMPLOYEE-RECORD
+           ADD 1 TO WS-CHANGE-COUNT
+           PERFORM 2910-WRITE-ACCEPT.
+
+
+       2300-DELETE-EMPLOYEE.
+           DELETE EMPLOYEE-FILE RECORD
+           ADD 1 TO WS-DELETE-COUNT
+           PERFORM 2910-WRITE-ACCEPT.
+
+
+       2900-WRITE-REJECT.
+           ADD 1 TO WS-REJECT-COUNT
+           STRING 'REJECTED  ACTION: ' TRAN-ACTION
+                  '  ID: ' TRAN-EMP-ID
+                  '  REASON: ' WS-REJECT-REASON
+               DELIMITED SIZE INTO MAINT-REPORT-LINE
+           WRITE MAINT-REPORT-LINE.
+
+
+       2910-WRITE-ACCEPT.
+           STRING 'ACCEPTED  ACTION: ' TRAN-ACTION
+                  '  ID: ' TRAN-EMP-ID
+                  '  NAME: ' TRAN-EMP-NAME
+               DELIMITED SIZE INTO MAINT-REPORT-LINE
+           WRITE MAINT-REPORT-LINE.
+
+
+       3000-PRINT-SUMMARY.
+           MOVE SPACES TO MAINT-REPORT-LINE
+           WRITE MAINT-REPORT-LINE
+           STRING 'Employees added:   ' WS-ADD-COUNT
+               DELIMITED SIZE INTO MAINT-REPORT-LINE
+           WRITE MAINT-REPORT-LINE
+           STRING 'Employees changed: ' WS-CHANGE-COUNT
+               DELIMITED SIZE INTO MAINT-REPORT-LINE
+           WRITE MAINT-REPORT-LINE
+           STRING 'Employees deleted: ' WS-DELETE-COUNT
+               DELIMITED SIZE INTO MAINT-REPORT-LINE
+           WRITE MAINT-REPORT-LINE
+           STRING 'Transactions rejected: ' WS-REJECT-COUNT
+               DELIMITED SIZE INTO MAINT-REPORT-LINE
+           WRITE MAINT-REPORT-LINE.
+
+
+       4000-CLOSE-FILES.
+           CLOSE TRANSACTION-FILE
+           CLOSE EMPLOYEE-FILE
+           CLOSE MAINT-REPORT-FILE.
