@@ -8,9 +8,11 @@
       * Business rules:
       *   - Regular hours  : first 40 h at base hourly rate
       *   - Overtime hours : hours beyond 40 at 1.5x base rate
-      *   - Tax bracket 1  : gross <= $500   -> 10% tax
-      *   - Tax bracket 2  : gross $501-$1500 -> 20% tax
-      *   - Tax bracket 3  : gross > $1500    -> 30% tax
+      *   - Federal withholding brackets and thresholds come from
+      *     TAX-TABLE-FILE, keyed by effective date (see
+      *     1400-LOAD-TAX-TABLE); defaults to the original
+      *     <=$500/10%, <=$1500/20%, over/30% table if that file
+      *     does not exist.
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  PAYROLL.
        AUTHOR.      MY-DEV-TEAM-DEMO.
@@ -20,29 +22,197 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT EMPLOYEE-FILE ASSIGN TO 'employees.dat'
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMP-ID
+               ALTERNATE RECORD KEY IS EMP-DEPT WITH DUPLICATES
+               FILE STATUS IS WS-EMPLOYEE-STATUS.
            SELECT REPORT-FILE   ASSIGN TO 'payroll_report.txt'
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EMPLOYEE-MASTER ASSIGN TO 'employee_master.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS YTD-EMP-ID
+               FILE STATUS IS WS-MASTER-STATUS.
+           SELECT EXCEPTION-FILE ASSIGN TO 'payroll_exceptions.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL CHECKPOINT-FILE
+               ASSIGN TO 'payroll_checkpoint.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+           SELECT ACH-FILE ASSIGN TO 'ach_output.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT GL-EXTRACT-FILE ASSIGN TO 'gl_extract.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL AUDIT-LOG-FILE ASSIGN TO 'payroll_audit.log'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TAX-TABLE-FILE ASSIGN TO 'tax_table.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TAX-TABLE-STATUS.
 
 
        DATA DIVISION.
        FILE SECTION.
 
        FD  EMPLOYEE-FILE.
-       01  EMPLOYEE-RECORD.
-           05  EMP-ID          PIC 9(5).
-           05  EMP-NAME        PIC X(30).
-           05  EMP-HOURS       PIC 9(3)V9.
-           05  EMP-HOURLY-RATE PIC 9(4)V99.
+           COPY EMPREC.
 
        FD  REPORT-FILE.
-       01  REPORT-LINE         PIC X(80).
+       01  REPORT-LINE         PIC X(132).
+
+       FD  EMPLOYEE-MASTER.
+           COPY EMPMAST.
+
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-LINE      PIC X(132).
+
+      * Append-only checkpoint log. Every run adds records as it
+      * goes and finishes by appending a 'C'-status record; a run
+      * that abends leaves its last record at 'I', which is how the
+      * next run recognises there is a restart point to resume from.
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-STATUS          PIC X(01).
+               88  CKPT-COMPLETE    VALUE 'C'.
+               88  CKPT-INCOMPLETE  VALUE 'I'.
+           05  CKPT-RUN-DATE        PIC 9(08).
+           05  CKPT-RUN-TIME        PIC 9(08).
+           05  CKPT-RECORD-COUNT    PIC 9(05).
+           05  CKPT-VALID-COUNT     PIC 9(05).
+           05  CKPT-EXCEPTION-COUNT PIC 9(05).
+           05  CKPT-LAST-EMP-ID     PIC 9(05).
+           05  CKPT-TOTAL-GROSS     PIC 9(09)V99.
+           05  CKPT-TOTAL-TAX       PIC 9(09)V99.
+           05  CKPT-TOTAL-NET       PIC 9(09)V99.
+           05  CKPT-YTD-BEFORE-GROSS PIC 9(09)V99.
+           05  CKPT-YTD-BEFORE-TAX   PIC 9(09)V99.
+           05  CKPT-YTD-BEFORE-NET   PIC 9(09)V99.
+           05  CKPT-YTD-AFTER-GROSS  PIC 9(09)V99.
+           05  CKPT-YTD-AFTER-TAX    PIC 9(09)V99.
+           05  CKPT-YTD-AFTER-NET    PIC 9(09)V99.
+           05  CKPT-PREV-DEPT       PIC X(04).
+           05  CKPT-DEPT-GROSS      PIC 9(09)V99.
+           05  CKPT-DEPT-TAX        PIC 9(09)V99.
+           05  CKPT-DEPT-NET        PIC 9(09)V99.
+           05  CKPT-DEPT-COUNT      PIC 9(05).
+
+      * NACHA-like direct-deposit detail record - one per employee,
+      * carrying the routing/account info and this week's net pay so
+      * it can be transmitted to the bank instead of keyed by hand.
+       FD  ACH-FILE.
+       01  ACH-DETAIL-RECORD.
+           05  ACH-RECORD-TYPE      PIC X(01) VALUE '6'.
+           05  ACH-TRANSACTION-CODE PIC X(02) VALUE '22'.
+           05  ACH-ROUTING-NUMBER   PIC 9(09).
+           05  ACH-ACCOUNT-NUMBER   PIC X(17).
+           05  ACH-AMOUNT           PIC 9(08)V99.
+           05  ACH-EMP-ID           PIC 9(05).
+           05  ACH-EMP-NAME         PIC X(22).
+
+      * One line per journal entry this run's payroll generates, in
+      * the layout our general ledger system imports - wage expense
+      * is debited and tax payable / cash are credited for the same
+      * run totals that print on the report, so postings stop being a
+      * manual journal entry every week.
+       FD  GL-EXTRACT-FILE.
+       01  GL-EXTRACT-RECORD.
+           05  GL-RUN-DATE          PIC 9(08).
+           05  GL-ACCOUNT-CODE      PIC X(06).
+           05  GL-ACCOUNT-NAME      PIC X(20).
+           05  GL-DEBIT-AMOUNT      PIC 9(09)V99.
+           05  GL-CREDIT-AMOUNT     PIC 9(09)V99.
+
+      * Append-only history of every run - unlike REPORT-FILE, which
+      * is truncated and rewritten every week, this file just grows,
+      * so "what did payroll total on any given week" is always
+      * answerable without having kept that week's printed report.
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-LOG-RECORD.
+           05  AUDIT-RUN-DATE        PIC 9(08).
+           05  AUDIT-RUN-TIME        PIC 9(08).
+           05  AUDIT-EMPLOYEE-COUNT  PIC 9(05).
+           05  AUDIT-TOTAL-GROSS     PIC 9(09)V99.
+           05  AUDIT-TOTAL-TAX       PIC 9(09)V99.
+           05  AUDIT-TOTAL-NET       PIC 9(09)V99.
+           05  AUDIT-YTD-BEFORE-GROSS PIC 9(09)V99.
+           05  AUDIT-YTD-BEFORE-TAX   PIC 9(09)V99.
+           05  AUDIT-YTD-BEFORE-NET   PIC 9(09)V99.
+           05  AUDIT-YTD-AFTER-GROSS  PIC 9(09)V99.
+           05  AUDIT-YTD-AFTER-TAX    PIC 9(09)V99.
+           05  AUDIT-YTD-AFTER-NET    PIC 9(09)V99.
+
+       FD  TAX-TABLE-FILE.
+           COPY TAXTAB.
 
        WORKING-STORAGE SECTION.
 
        01  WS-FLAGS.
            05  WS-EOF          PIC X VALUE 'N'.
                88  END-OF-FILE VALUE 'Y'.
+           05  WS-MASTER-FOUND-SW PIC X VALUE 'N'.
+               88  MASTER-FOUND      VALUE 'Y'.
+               88  MASTER-NOT-FOUND  VALUE 'N'.
+           05  WS-VALID-SW     PIC X VALUE 'Y'.
+               88  EMP-VALID       VALUE 'Y'.
+               88  EMP-INVALID     VALUE 'N'.
+           05  WS-CKPT-FOUND-SW PIC X VALUE 'N'.
+               88  CKPT-FILE-PRESENT VALUE 'Y'.
+           05  WS-RESTART-SW   PIC X VALUE 'N'.
+               88  RESTART-RUN     VALUE 'Y'.
+           05  WS-CKPT-EOF-SW  PIC X VALUE 'N'.
+               88  CKPT-FILE-AT-EOF VALUE 'Y'.
+           05  WS-TAX-EOF-SW   PIC X VALUE 'N'.
+               88  TAX-TABLE-AT-EOF VALUE 'Y'.
+           05  WS-ALREADY-POSTED-SW PIC X VALUE 'N'.
+               88  ALREADY-POSTED     VALUE 'Y'.
+               88  NOT-ALREADY-POSTED VALUE 'N'.
+           05  WS-DETAIL-POSTED-SW PIC X VALUE 'N'.
+               88  DETAIL-POSTED     VALUE 'Y'.
+               88  NOT-DETAIL-POSTED VALUE 'N'.
+
+       01  WS-CKPT-FILE-STATUS PIC X(2) VALUE SPACES.
+           88  WS-CKPT-FILE-OK VALUE '00'.
+
+       01  WS-EMPLOYEE-STATUS  PIC X(2) VALUE SPACES.
+           88  WS-EMPLOYEE-OK  VALUE '00'.
+
+      * Sane ranges for a weekly timecard - anything outside these
+      * is kicked to the exception report instead of being allowed
+      * to corrupt WS-COMPANY-TOTALS.
+       01  WS-VALIDATION-LIMITS.
+           05  WS-MAX-HOURS    PIC 9(3)V9 VALUE 168.0.
+
+       01  WS-EXCEPTION-REASON PIC X(40) VALUE SPACES.
+
+      * Captured once at the start of the run and stamped on every
+      * checkpoint record written during it.
+       01  WS-RUN-DATE-TIME.
+           05  WS-RUN-DATE     PIC 9(8) VALUE ZEROS.
+           05  WS-RUN-TIME     PIC 9(8) VALUE ZEROS.
+
+       01  WS-MASTER-STATUS    PIC X(2) VALUE SPACES.
+           88  WS-MASTER-OK    VALUE '00'.
+           88  WS-MASTER-NOTFND VALUE '23'.
+
+       01  WS-TAX-TABLE-STATUS PIC X(2) VALUE SPACES.
+           88  WS-TAX-TABLE-OK VALUE '00'.
+
+      * Checkpoint/restart control - 3700-WRITE-CHECKPOINT fires
+      * every WS-CKPT-INTERVAL records so an abend partway through a
+      * large employees.dat can resume instead of reprocessing and
+      * double-counting everyone already written to the report.
+      * WS-CKPT-INTERVAL is 1 (not a larger batch size) because
+      * 3350-UPDATE-MASTER durably rewrites EMPLOYEE-MASTER's YTD
+      * figures for every record as it's processed, not just at
+      * checkpoint boundaries; any interval greater than 1 leaves a
+      * window where an abend after the YTD rewrite but before the
+      * next checkpoint would cause a restart to reprocess - and
+      * double-add to YTD - the records in between.
+       01  WS-CHECKPOINT-CONTROLS.
+           05  WS-CKPT-INTERVAL    PIC 9(3) VALUE 1.
+           05  WS-CKPT-TALLY       PIC 9(3) VALUE ZEROS.
+           05  WS-CKPT-TOTAL-READ  PIC 9(5) VALUE ZEROS.
+           05  WS-SKIP-COUNT       PIC 9(5) VALUE ZEROS.
 
        01  WS-PAY-CALCULATIONS.
            05  WS-REGULAR-HOURS  PIC 9(3)V9    VALUE ZEROS.
@@ -53,11 +223,76 @@
            05  WS-TAX-AMOUNT     PIC 9(6)V99   VALUE ZEROS.
            05  WS-NET-PAY        PIC 9(6)V99   VALUE ZEROS.
 
+      * Statutory withholding rates used by 3200-CALCULATE-TAX.
+       01  WS-TAX-RATES.
+           05  WS-FICA-RATE      PIC V999      VALUE .062.
+           05  WS-MEDICARE-RATE  PIC V9999     VALUE .0145.
+           05  WS-STATE-RATE     PIC V99       VALUE .05.
+
+      * Federal bracket table loaded from TAX-TABLE-FILE by
+      * 1400-LOAD-TAX-TABLE - one row per effective date, read into
+      * this array so 1420-SELECT-ACTIVE-BRACKETS can pick the row in
+      * force for WS-RUN-DATE without the brackets or their
+      * thresholds ever being literals in the program.
+       01  WS-TAX-TABLE.
+           05  WS-TAX-TABLE-ENTRY OCCURS 20 TIMES
+                   INDEXED BY WS-TAX-IDX.
+               10  WS-TAX-EFF-DATE     PIC 9(08).
+               10  WS-TAX-B1-LIMIT     PIC 9(06)V99.
+               10  WS-TAX-B1-RATE      PIC V999.
+               10  WS-TAX-B2-LIMIT     PIC 9(06)V99.
+               10  WS-TAX-B2-RATE      PIC V999.
+               10  WS-TAX-B3-RATE      PIC V999.
+       01  WS-TAX-TABLE-COUNT  PIC 9(3) VALUE ZEROS.
+
+      * In-force brackets, defaulted to the original 10/20/30% table
+      * so a run still produces correct withholding even before
+      * tax_table.dat exists.
+       01  WS-ACTIVE-TAX-BRACKETS.
+           05  WS-ACTIVE-B1-LIMIT  PIC 9(06)V99 VALUE 500.00.
+           05  WS-ACTIVE-B1-RATE   PIC V999     VALUE .100.
+           05  WS-ACTIVE-B2-LIMIT  PIC 9(06)V99 VALUE 1500.00.
+           05  WS-ACTIVE-B2-RATE   PIC V999     VALUE .200.
+           05  WS-ACTIVE-B3-RATE   PIC V999     VALUE .300.
+
+      * Pay-stub deduction detail - replaces the single flat
+      * WS-TAX-AMOUNT bracket figure with the lines employees
+      * actually see withheld and that have to reconcile against
+      * our tax filings.
+       01  WS-TAX-CALCULATIONS.
+           05  WS-FICA-AMOUNT     PIC 9(6)V99  VALUE ZEROS.
+           05  WS-MEDICARE-AMOUNT PIC 9(6)V99  VALUE ZEROS.
+           05  WS-FEDERAL-TAX     PIC 9(6)V99  VALUE ZEROS.
+           05  WS-STATE-TAX       PIC 9(6)V99  VALUE ZEROS.
+
        01  WS-COMPANY-TOTALS.
            05  WS-TOTAL-GROSS    PIC 9(9)V99   VALUE ZEROS.
            05  WS-TOTAL-TAX      PIC 9(9)V99   VALUE ZEROS.
            05  WS-TOTAL-NET      PIC 9(9)V99   VALUE ZEROS.
            05  WS-EMPLOYEE-COUNT PIC 9(5)      VALUE ZEROS.
+           05  WS-EXCEPTION-COUNT PIC 9(5)     VALUE ZEROS.
+
+      * Control-break totals for 3020-CHECK-DEPT-BREAK - reset every
+      * time EMP-DEPT changes so 3030-PRINT-DEPT-SUBTOTAL can hand
+      * each department manager just their own cost-center figures.
+       01  WS-DEPT-TOTALS.
+           05  WS-PREV-DEPT      PIC X(4)      VALUE SPACES.
+           05  WS-DEPT-GROSS     PIC 9(9)V99   VALUE ZEROS.
+           05  WS-DEPT-TAX       PIC 9(9)V99   VALUE ZEROS.
+           05  WS-DEPT-NET       PIC 9(9)V99   VALUE ZEROS.
+           05  WS-DEPT-COUNT     PIC 9(5)      VALUE ZEROS.
+
+      * Company-wide year-to-date position, summed across every
+      * employee's EMPLOYEE-MASTER record as 3350-UPDATE-MASTER
+      * processes it, so the audit log can show this run's totals in
+      * the context of the YTD balance they moved.
+       01  WS-YTD-TOTALS.
+           05  WS-YTD-BEFORE-GROSS PIC 9(9)V99  VALUE ZEROS.
+           05  WS-YTD-BEFORE-TAX   PIC 9(9)V99  VALUE ZEROS.
+           05  WS-YTD-BEFORE-NET   PIC 9(9)V99  VALUE ZEROS.
+           05  WS-YTD-AFTER-GROSS  PIC 9(9)V99  VALUE ZEROS.
+           05  WS-YTD-AFTER-TAX    PIC 9(9)V99  VALUE ZEROS.
+           05  WS-YTD-AFTER-NET    PIC 9(9)V99  VALUE ZEROS.
 
        01  WS-REPORT-FIELDS.
            05  WS-DETAIL-LINE.
@@ -67,9 +302,15 @@
                10  WS-RPT-NAME      PIC X(30).
                10  FILLER           PIC X(2)  VALUE SPACES.
                10  WS-RPT-GROSS     PIC $ZZ,ZZ9.99.
-               10  FILLER           PIC X(2)  VALUE SPACES.
-               10  WS-RPT-TAX       PIC $ZZ,ZZ9.99.
-               10  FILLER           PIC X(2)  VALUE SPACES.
+               10  FILLER           PIC X(1)  VALUE SPACES.
+               10  WS-RPT-FICA      PIC $ZZ,ZZ9.99.
+               10  FILLER           PIC X(1)  VALUE SPACES.
+               10  WS-RPT-MEDICARE  PIC $ZZ,ZZ9.99.
+               10  FILLER           PIC X(1)  VALUE SPACES.
+               10  WS-RPT-FEDERAL   PIC $ZZ,ZZ9.99.
+               10  FILLER           PIC X(1)  VALUE SPACES.
+               10  WS-RPT-STATE     PIC $ZZ,ZZ9.99.
+               10  FILLER           PIC X(1)  VALUE SPACES.
                10  WS-RPT-NET       PIC $ZZ,ZZ9.99.
            05  WS-SUMMARY-LINE.
                10  FILLER           PIC X(37) VALUE SPACES.
@@ -78,13 +319,32 @@
                10  WS-RPT-TOT-TAX   PIC $ZZZ,ZZ9.99.
                10  FILLER           PIC X(2)  VALUE SPACES.
                10  WS-RPT-TOT-NET   PIC $ZZZ,ZZ9.99.
+           05  WS-DEPT-HEADER-LINE.
+               10  FILLER           PIC X(5)  VALUE SPACES.
+               10  FILLER           PIC X(11) VALUE 'DEPARTMENT '.
+               10  WS-RPT-DEPT-HDR  PIC X(4).
+               10  FILLER           PIC X(2)  VALUE SPACES.
+           05  WS-DEPT-SUBTOTAL-LINE.
+               10  FILLER           PIC X(5)  VALUE SPACES.
+               10  FILLER           PIC X(4)  VALUE 'DEPT'.
+               10  WS-RPT-DEPT-SUB  PIC X(4).
+               10  FILLER           PIC X(4)  VALUE ' TOT'.
+               10  WS-RPT-DEPT-COUNT PIC ZZ9.
+               10  FILLER           PIC X(4)  VALUE SPACES.
+               10  WS-RPT-DEPT-GROSS PIC $ZZZ,ZZ9.99.
+               10  FILLER           PIC X(2)  VALUE SPACES.
+               10  WS-RPT-DEPT-TAX   PIC $ZZZ,ZZ9.99.
+               10  FILLER           PIC X(2)  VALUE SPACES.
+               10  WS-RPT-DEPT-NET   PIC $ZZZ,ZZ9.99.
 
 
        PROCEDURE DIVISION.
 
        0000-MAIN.
            PERFORM 1000-OPEN-FILES
-           PERFORM 2000-PRINT-HEADER
+           IF NOT RESTART-RUN
+               PERFORM 2000-PRINT-HEADER
+           END-IF
            PERFORM 3000-PROCESS-EMPLOYEES
                UNTIL END-OF-FILE
            PERFORM 4000-PRINT-SUMMARY
@@ -92,14 +352,198 @@
            STOP RUN.
 
 
+      * The checkpoint has to be read before REPORT-FILE, EXCEPTION-
+      * FILE and ACH-FILE are opened, since a restart run needs to
+      * open those EXTEND (to keep the detail/exception/ACH lines a
+      * prior, abended run already wrote) instead of OUTPUT (which
+      * would truncate them and leave the final totals not matching
+      * what the detail section actually shows).
        1000-OPEN-FILES.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-TIME FROM TIME
+           PERFORM 1200-LOAD-CHECKPOINT
            OPEN INPUT  EMPLOYEE-FILE
-           OPEN OUTPUT REPORT-FILE
+           IF NOT WS-EMPLOYEE-OK
+               DISPLAY 'PAYROLL: UNABLE TO OPEN EMPLOYEE-FILE, STATUS '
+                   WS-EMPLOYEE-STATUS
+               STOP RUN
+           END-IF
+           PERFORM 1250-OPEN-RUN-OUTPUTS
+           PERFORM 1100-OPEN-MASTER
+           PERFORM 1400-LOAD-TAX-TABLE
+           MOVE LOW-VALUES TO EMP-DEPT
+           START EMPLOYEE-FILE KEY IS NOT LESS THAN EMP-DEPT
+               INVALID KEY MOVE 'Y' TO WS-EOF
+           END-START
+           IF RESTART-RUN
+               PERFORM 1300-SKIP-TO-RESTART-POINT
+           END-IF
+           IF NOT END-OF-FILE
+               READ EMPLOYEE-FILE
+                   AT END MOVE 'Y' TO WS-EOF
+               END-READ
+           END-IF.
+
+
+      * EMPLOYEE-MASTER is created by the very first run; every run
+      * after that just opens it I-O so 3350-UPDATE-MASTER (PERFORMed
+      * from 3000-PROCESS-EMPLOYEES for each employee) can read,
+      * update and rewrite each employee's YTD record in place.
+       1100-OPEN-MASTER.
+           OPEN I-O EMPLOYEE-MASTER
+           IF NOT WS-MASTER-OK
+               OPEN OUTPUT EMPLOYEE-MASTER
+               CLOSE EMPLOYEE-MASTER
+               OPEN I-O EMPLOYEE-MASTER
+           END-IF.
+
+
+      * Reads the checkpoint log left by the previous run, if any.
+      * The last record written tells us whether that run finished
+      * ('C') or abended partway through ('I'); an incomplete run
+      * means this one needs to resume rather than start from
+      * scratch, so WS-RUN-DATE/WS-RUN-TIME (freshly ACCEPTed in
+      * 1000-OPEN-FILES) are overwritten with the interrupted run's
+      * own stamp - that stamp is what 3010-CHECK-ALREADY-POSTED
+      * matches against EMPLOYEE-MASTER's YTD-LAST-RUN-DATE/TIME to
+      * tell this run's postings apart from any other run's. Once
+      * read, the file is reopened EXTEND so this run can append its
+      * own checkpoint records after it.
+       1200-LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-FILE-OK
+               MOVE 'Y' TO WS-CKPT-FOUND-SW
+               PERFORM 1210-READ-LAST-CHECKPOINT
+               CLOSE CHECKPOINT-FILE
+               IF CKPT-INCOMPLETE
+                   MOVE 'Y'                TO WS-RESTART-SW
+                   MOVE CKPT-RUN-DATE      TO WS-RUN-DATE
+                   MOVE CKPT-RUN-TIME      TO WS-RUN-TIME
+                   MOVE CKPT-RECORD-COUNT  TO WS-SKIP-COUNT
+                   MOVE CKPT-RECORD-COUNT  TO WS-CKPT-TOTAL-READ
+                   MOVE CKPT-VALID-COUNT   TO WS-EMPLOYEE-COUNT
+                   MOVE CKPT-EXCEPTION-COUNT TO WS-EXCEPTION-COUNT
+                   MOVE CKPT-TOTAL-GROSS   TO WS-TOTAL-GROSS
+                   MOVE CKPT-TOTAL-TAX     TO WS-TOTAL-TAX
+                   MOVE CKPT-TOTAL-NET     TO WS-TOTAL-NET
+                   MOVE CKPT-YTD-BEFORE-GROSS TO WS-YTD-BEFORE-GROSS
+                   MOVE CKPT-YTD-BEFORE-TAX   TO WS-YTD-BEFORE-TAX
+                   MOVE CKPT-YTD-BEFORE-NET   TO WS-YTD-BEFORE-NET
+                   MOVE CKPT-YTD-AFTER-GROSS  TO WS-YTD-AFTER-GROSS
+                   MOVE CKPT-YTD-AFTER-TAX    TO WS-YTD-AFTER-TAX
+                   MOVE CKPT-YTD-AFTER-NET    TO WS-YTD-AFTER-NET
+                   MOVE CKPT-PREV-DEPT     TO WS-PREV-DEPT
+                   MOVE CKPT-DEPT-GROSS    TO WS-DEPT-GROSS
+                   MOVE CKPT-DEPT-TAX      TO WS-DEPT-TAX
+                   MOVE CKPT-DEPT-NET      TO WS-DEPT-NET
+                   MOVE CKPT-DEPT-COUNT    TO WS-DEPT-COUNT
+               END-IF
+           ELSE
+               MOVE 'N' TO WS-CKPT-FOUND-SW
+           END-IF
+           OPEN EXTEND CHECKPOINT-FILE.
+
+
+       1210-READ-LAST-CHECKPOINT.
+           MOVE 'N' TO WS-CKPT-EOF-SW
+           PERFORM 1220-READ-CHECKPOINT-RECORD
+               UNTIL CKPT-FILE-AT-EOF.
+
+
+       1220-READ-CHECKPOINT-RECORD.
+           READ CHECKPOINT-FILE
+               AT END MOVE 'Y' TO WS-CKPT-EOF-SW
+           END-READ.
+
+
+      * A fresh run starts these three OUTPUT (a clean report/
+      * exception/ACH file for the week); a restart run opens them
+      * EXTEND instead, since 1300-SKIP-TO-RESTART-POINT only
+      * advances the EMPLOYEE-FILE read position and does not
+      * reprocess the records a prior, abended run already wrote
+      * detail/exception/ACH lines for - opening OUTPUT here would
+      * truncate those lines while the checkpoint-restored company
+      * totals still counted them, so the report would no longer
+      * reconcile with itself and the ACH file would be missing
+      * deposits for everyone processed before the abend.
+       1250-OPEN-RUN-OUTPUTS.
+           IF RESTART-RUN
+               OPEN EXTEND REPORT-FILE
+               OPEN EXTEND EXCEPTION-FILE
+               OPEN EXTEND ACH-FILE
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+               OPEN OUTPUT EXCEPTION-FILE
+               OPEN OUTPUT ACH-FILE
+           END-IF
+           OPEN OUTPUT GL-EXTRACT-FILE
+           OPEN EXTEND AUDIT-LOG-FILE.
+
+
+      * Re-reads and discards the records already accounted for in
+      * the prior run's last checkpoint so none of them are
+      * double-counted in WS-COMPANY-TOTALS or written twice to the
+      * report, ACH or GL files.
+       1300-SKIP-TO-RESTART-POINT.
+           PERFORM 1310-SKIP-ONE-RECORD
+               WS-SKIP-COUNT TIMES.
+
+
+       1310-SKIP-ONE-RECORD.
            READ EMPLOYEE-FILE
                AT END MOVE 'Y' TO WS-EOF
            END-READ.
 
 
+      * Reads the whole bracket table into WS-TAX-TABLE and picks the
+      * row in force for this run. A missing tax_table.dat is not
+      * fatal - WS-ACTIVE-TAX-BRACKETS keeps the VALUE-clause defaults
+      * and 3200-CALCULATE-TAX runs exactly as it always did.
+       1400-LOAD-TAX-TABLE.
+           MOVE ZEROS TO WS-TAX-TABLE-COUNT
+           MOVE 'N'   TO WS-TAX-EOF-SW
+           OPEN INPUT TAX-TABLE-FILE
+           IF WS-TAX-TABLE-OK
+               PERFORM 1410-READ-TAX-TABLE-RECORD
+                   UNTIL TAX-TABLE-AT-EOF
+               CLOSE TAX-TABLE-FILE
+               PERFORM 1420-SELECT-ACTIVE-BRACKETS
+                   VARYING WS-TAX-IDX FROM 1 BY 1
+                   UNTIL WS-TAX-IDX > WS-TAX-TABLE-COUNT
+           END-IF.
+
+
+       1410-READ-TAX-TABLE-RECORD.
+           READ TAX-TABLE-FILE
+               AT END
+                   MOVE 'Y' TO WS-TAX-EOF-SW
+               NOT AT END
+                   PERFORM 1415-STORE-TAX-TABLE-RECORD
+           END-READ.
+
+
+       1415-STORE-TAX-TABLE-RECORD.
+           IF WS-TAX-TABLE-COUNT < 20
+               ADD 1 TO WS-TAX-TABLE-COUNT
+               MOVE TAX-TABLE-RECORD
+                   TO WS-TAX-TABLE-ENTRY(WS-TAX-TABLE-COUNT)
+           END-IF.
+
+
+      * Table is expected in ascending TAX-EFF-DATE order, so the
+      * last entry whose effective date is not after WS-RUN-DATE is
+      * the one in force; later qualifying rows simply overwrite the
+      * active brackets as the index advances.
+       1420-SELECT-ACTIVE-BRACKETS.
+           IF WS-TAX-EFF-DATE(WS-TAX-IDX) <= WS-RUN-DATE
+               MOVE WS-TAX-B1-LIMIT(WS-TAX-IDX) TO WS-ACTIVE-B1-LIMIT
+               MOVE WS-TAX-B1-RATE(WS-TAX-IDX)  TO WS-ACTIVE-B1-RATE
+               MOVE WS-TAX-B2-LIMIT(WS-TAX-IDX) TO WS-ACTIVE-B2-LIMIT
+               MOVE WS-TAX-B2-RATE(WS-TAX-IDX)  TO WS-ACTIVE-B2-RATE
+               MOVE WS-TAX-B3-RATE(WS-TAX-IDX)  TO WS-ACTIVE-B3-RATE
+           END-IF.
+
+
        2000-PRINT-HEADER.
            MOVE SPACES TO REPORT-LINE
            WRITE REPORT-LINE AFTER ADVANCING PAGE
@@ -109,7 +553,8 @@
            MOVE SPACES TO REPORT-LINE
            WRITE REPORT-LINE AFTER ADVANCING 1 LINE
            MOVE '   ID    NAME                           GROSS' &
-                '        TAX          NET'
+                '        FICA     MEDICARE    FEDERAL      STATE' &
+                '          NET'
                TO REPORT-LINE
            WRITE REPORT-LINE AFTER ADVANCING 1 LINE
            MOVE ALL '-' TO REPORT-LINE
@@ -117,16 +562,187 @@
 
 
        3000-PROCESS-EMPLOYEES.
-           PERFORM 3100-CALCULATE-PAY
-           PERFORM 3200-CALCULATE-TAX
-           PERFORM 3300-ACCUMULATE-TOTALS
-           PERFORM 3400-PRINT-DETAIL
+           PERFORM 3020-CHECK-DEPT-BREAK
+           PERFORM 3050-VALIDATE-EMPLOYEE
+           IF EMP-VALID
+               PERFORM 3100-CALCULATE-PAY
+               PERFORM 3200-CALCULATE-TAX
+               PERFORM 3010-CHECK-ALREADY-POSTED
+               PERFORM 3015-CHECK-DETAIL-POSTED
+               PERFORM 3300-ACCUMULATE-TOTALS
+               IF NOT DETAIL-POSTED
+                   PERFORM 3400-PRINT-DETAIL
+                   PERFORM 3360-MARK-DETAIL-POSTED
+               END-IF
+               IF NOT ALREADY-POSTED
+                   PERFORM 3350-UPDATE-MASTER
+               END-IF
+           ELSE
+               PERFORM 3060-WRITE-EXCEPTION
+           END-IF
+           ADD 1 TO WS-CKPT-TOTAL-READ
+           ADD 1 TO WS-CKPT-TALLY
+           IF WS-CKPT-TALLY >= WS-CKPT-INTERVAL
+               PERFORM 3700-WRITE-CHECKPOINT
+               MOVE ZEROS TO WS-CKPT-TALLY
+           END-IF
            READ EMPLOYEE-FILE
                AT END MOVE 'Y' TO WS-EOF
            END-READ.
 
 
+      * A checkpoint only ever proves a record was read, not that its
+      * EMPLOYEE-MASTER/report/ACH writes were already durable when
+      * the job abended - WS-SKIP-COUNT can therefore land one record
+      * short of where the prior run actually got to. This checks the
+      * one thing that IS durable and record-specific for the YTD
+      * side of that record's postings: if EMPLOYEE-MASTER's
+      * YTD-LAST-RUN-DATE/TIME already matches this run (the run this
+      * run restored from the checkpoint in 1200-LOAD-CHECKPOINT), the
+      * prior attempt already added this employee's pay to YTD-GROSS/
+      * TAX/NET before it abended, and 3350-UPDATE-MASTER must not add
+      * it again. 3015-CHECK-DETAIL-POSTED makes the same check for
+      * the report/ACH side independently, since the two durable
+      * writes do not happen atomically with each other.
+       3010-CHECK-ALREADY-POSTED.
+           MOVE 'N' TO WS-ALREADY-POSTED-SW
+           MOVE EMP-ID TO YTD-EMP-ID
+           READ EMPLOYEE-MASTER
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF YTD-LAST-RUN-DATE = WS-RUN-DATE
+                      AND YTD-LAST-RUN-TIME = WS-RUN-TIME
+                       MOVE 'Y' TO WS-ALREADY-POSTED-SW
+                   END-IF
+           END-READ.
+
+
+      * Mirrors 3010-CHECK-ALREADY-POSTED but for the report/ACH side
+      * of this employee's postings, which 3400-PRINT-DETAIL/
+      * 3450-WRITE-ACH-RECORD write durably to REPORT-FILE/ACH-FILE
+      * strictly before 3360-MARK-DETAIL-POSTED can stamp
+      * EMPLOYEE-MASTER to say so. Keeping this stamp independent of
+      * YTD-LAST-RUN-DATE/TIME means an abend between the report/ACH
+      * writes and the YTD update never permanently skips a report
+      * line or ACH deposit just because the YTD side happened to
+      * commit first - the worse of the two failure modes, since it
+      * silently drops a payment instead of merely duplicating a log
+      * line. A record not yet on EMPLOYEE-MASTER is fully zeroed here
+      * (not just the two detail-stamp fields) since 3360 may create
+      * the record with this WRITE before 3350-UPDATE-MASTER ever
+      * runs, and the record area otherwise still holds whatever
+      * employee's data this program last read by key.
+       3015-CHECK-DETAIL-POSTED.
+           MOVE 'N' TO WS-DETAIL-POSTED-SW
+           MOVE EMP-ID TO YTD-EMP-ID
+           READ EMPLOYEE-MASTER
+               INVALID KEY
+                   MOVE 'N' TO WS-MASTER-FOUND-SW
+                   MOVE ZEROS TO YTD-GROSS YTD-TAX YTD-NET
+                   MOVE ZEROS TO YTD-LAST-RUN-DATE YTD-LAST-RUN-TIME
+                   MOVE ZEROS TO YTD-DETAIL-RUN-DATE YTD-DETAIL-RUN-TIME
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-MASTER-FOUND-SW
+                   IF YTD-DETAIL-RUN-DATE = WS-RUN-DATE
+                      AND YTD-DETAIL-RUN-TIME = WS-RUN-TIME
+                       MOVE 'Y' TO WS-DETAIL-POSTED-SW
+                   END-IF
+           END-READ.
+
+
+      * EMPLOYEE-FILE is read in EMP-DEPT order (see the START in
+      * 1000-OPEN-FILES), so a change in EMP-DEPT from one record to
+      * the next is the end of that department's run - print its
+      * subtotal before starting to accumulate the next one.
+       3020-CHECK-DEPT-BREAK.
+           IF EMP-DEPT NOT = WS-PREV-DEPT
+               IF WS-DEPT-COUNT > 0
+                   PERFORM 3030-PRINT-DEPT-SUBTOTAL
+               END-IF
+               MOVE EMP-DEPT TO WS-PREV-DEPT
+               PERFORM 3025-PRINT-DEPT-HEADER
+           END-IF.
+
+
+       3025-PRINT-DEPT-HEADER.
+           MOVE WS-PREV-DEPT TO WS-RPT-DEPT-HDR
+           MOVE WS-DEPT-HEADER-LINE TO REPORT-LINE
+           WRITE REPORT-LINE AFTER ADVANCING 1 LINE.
+
+
+       3030-PRINT-DEPT-SUBTOTAL.
+           MOVE WS-PREV-DEPT     TO WS-RPT-DEPT-SUB
+           MOVE WS-DEPT-COUNT    TO WS-RPT-DEPT-COUNT
+           MOVE WS-DEPT-GROSS    TO WS-RPT-DEPT-GROSS
+           MOVE WS-DEPT-TAX      TO WS-RPT-DEPT-TAX
+           MOVE WS-DEPT-NET      TO WS-RPT-DEPT-NET
+           MOVE WS-DEPT-SUBTOTAL-LINE TO REPORT-LINE
+           WRITE REPORT-LINE AFTER ADVANCING 1 LINE
+           MOVE ZEROS TO WS-DEPT-GROSS WS-DEPT-TAX WS-DEPT-NET
+                         WS-DEPT-COUNT.
+
+
+      * Keeps one bad timecard from corrupting the whole week's
+      * totals - hours outside a sane range or a rate that can't
+      * produce real pay get kicked to EXCEPTION-FILE instead of
+      * flowing into 3100-CALCULATE-PAY.
+       3050-VALIDATE-EMPLOYEE.
+           MOVE 'Y' TO WS-VALID-SW
+           MOVE SPACES TO WS-EXCEPTION-REASON
+           IF EMP-TYPE-SALARIED
+               IF EMP-ANNUAL-SALARY <= 0
+                   MOVE 'N' TO WS-VALID-SW
+                   MOVE 'ANNUAL SALARY MUST BE GREATER THAN ZERO'
+                       TO WS-EXCEPTION-REASON
+               END-IF
+           ELSE
+               IF EMP-HOURLY-RATE <= 0
+                   MOVE 'N' TO WS-VALID-SW
+                   MOVE 'HOURLY RATE MUST BE GREATER THAN ZERO'
+                       TO WS-EXCEPTION-REASON
+               ELSE
+                   IF EMP-HOURS > WS-MAX-HOURS
+                       MOVE 'N' TO WS-VALID-SW
+                       MOVE 'HOURS EXCEED 168 FOR THE WEEK'
+                           TO WS-EXCEPTION-REASON
+                   END-IF
+               END-IF
+           END-IF.
+
+
+      * Writes the rejected record to the exception report and
+      * counts it separately from WS-EMPLOYEE-COUNT so it never
+      * reaches WS-COMPANY-TOTALS.
+       3060-WRITE-EXCEPTION.
+           ADD 1 TO WS-EXCEPTION-COUNT
+           STRING 'REJECTED  ID: ' EMP-ID
+                  '  NAME: ' EMP-NAME
+                  '  REASON: ' WS-EXCEPTION-REASON
+               DELIMITED SIZE INTO EXCEPTION-LINE
+           WRITE EXCEPTION-LINE.
+
+
+      * Salaried staff are paid 1/52 of their annual salary with no
+      * overtime calculation; hourly staff keep the original
+      * regular/overtime-past-40 split.
        3100-CALCULATE-PAY.
+           IF EMP-TYPE-SALARIED
+               PERFORM 3150-CALCULATE-SALARY-PAY
+           ELSE
+               PERFORM 3160-CALCULATE-HOURLY-PAY
+           END-IF.
+
+
+       3150-CALCULATE-SALARY-PAY.
+           MOVE ZEROS TO WS-REGULAR-HOURS WS-OVERTIME-HOURS
+                         WS-OVERTIME-PAY
+           DIVIDE EMP-ANNUAL-SALARY BY 52
+               GIVING WS-REGULAR-PAY ROUNDED
+           MOVE WS-REGULAR-PAY TO WS-GROSS-PAY.
+
+
+       3160-CALCULATE-HOURLY-PAY.
            IF EMP-HOURS > 40
                MOVE 40            TO WS-REGULAR-HOURS
                SUBTRACT 40 FROM EMP-HOURS
@@ -147,19 +763,33 @@
                GIVING WS-GROSS-PAY.
 
 
+      * Federal withholding keeps the original three-bracket table;
+      * FICA, Medicare and state withholding are broken out on their
+      * own so the detail line reconciles against a real pay stub
+      * instead of reporting one lump tax figure.
        3200-CALCULATE-TAX.
            EVALUATE TRUE
-               WHEN WS-GROSS-PAY <= 500.00
-                   MULTIPLY 0.10 BY WS-GROSS-PAY
-                       GIVING WS-TAX-AMOUNT ROUNDED
-               WHEN WS-GROSS-PAY <= 1500.00
-                   MULTIPLY 0.20 BY WS-GROSS-PAY
-                       GIVING WS-TAX-AMOUNT ROUNDED
+               WHEN WS-GROSS-PAY <= WS-ACTIVE-B1-LIMIT
+                   MULTIPLY WS-ACTIVE-B1-RATE BY WS-GROSS-PAY
+                       GIVING WS-FEDERAL-TAX ROUNDED
+               WHEN WS-GROSS-PAY <= WS-ACTIVE-B2-LIMIT
+                   MULTIPLY WS-ACTIVE-B2-RATE BY WS-GROSS-PAY
+                       GIVING WS-FEDERAL-TAX ROUNDED
                WHEN OTHER
-                   MULTIPLY 0.30 BY WS-GROSS-PAY
-                       GIVING WS-TAX-AMOUNT ROUNDED
+                   MULTIPLY WS-ACTIVE-B3-RATE BY WS-GROSS-PAY
+                       GIVING WS-FEDERAL-TAX ROUNDED
            END-EVALUATE
 
+           MULTIPLY WS-GROSS-PAY BY WS-FICA-RATE
+               GIVING WS-FICA-AMOUNT ROUNDED
+           MULTIPLY WS-GROSS-PAY BY WS-MEDICARE-RATE
+               GIVING WS-MEDICARE-AMOUNT ROUNDED
+           MULTIPLY WS-GROSS-PAY BY WS-STATE-RATE
+               GIVING WS-STATE-TAX ROUNDED
+
+           ADD WS-FICA-AMOUNT WS-MEDICARE-AMOUNT WS-FEDERAL-TAX
+               WS-STATE-TAX GIVING WS-TAX-AMOUNT
+
            SUBTRACT WS-TAX-AMOUNT FROM WS-GROSS-PAY
                GIVING WS-NET-PAY.
 
@@ -168,20 +798,122 @@
            ADD WS-GROSS-PAY      TO WS-TOTAL-GROSS
            ADD WS-TAX-AMOUNT     TO WS-TOTAL-TAX
            ADD WS-NET-PAY        TO WS-TOTAL-NET
-           ADD 1                 TO WS-EMPLOYEE-COUNT.
+           ADD 1                 TO WS-EMPLOYEE-COUNT
+           ADD WS-GROSS-PAY      TO WS-DEPT-GROSS
+           ADD WS-TAX-AMOUNT     TO WS-DEPT-TAX
+           ADD WS-NET-PAY        TO WS-DEPT-NET
+           ADD 1                 TO WS-DEPT-COUNT.
+
+
+      * Carries this employee's year-to-date gross/tax/net forward.
+      * A record not found on EMPLOYEE-MASTER means this is the
+      * employee's first pay run of the year, so start YTD at zero.
+       3350-UPDATE-MASTER.
+           MOVE EMP-ID TO YTD-EMP-ID
+           READ EMPLOYEE-MASTER
+               INVALID KEY
+                   MOVE 'N' TO WS-MASTER-FOUND-SW
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-MASTER-FOUND-SW
+           END-READ
+           IF MASTER-NOT-FOUND
+               MOVE ZEROS TO YTD-GROSS YTD-TAX YTD-NET
+           END-IF
+           ADD YTD-GROSS TO WS-YTD-BEFORE-GROSS
+           ADD YTD-TAX   TO WS-YTD-BEFORE-TAX
+           ADD YTD-NET   TO WS-YTD-BEFORE-NET
+           ADD WS-GROSS-PAY TO YTD-GROSS
+           ADD WS-TAX-AMOUNT TO YTD-TAX
+           ADD WS-NET-PAY TO YTD-NET
+           ADD YTD-GROSS TO WS-YTD-AFTER-GROSS
+           ADD YTD-TAX   TO WS-YTD-AFTER-TAX
+           ADD YTD-NET   TO WS-YTD-AFTER-NET
+           MOVE WS-RUN-DATE TO YTD-LAST-RUN-DATE
+           MOVE WS-RUN-TIME TO YTD-LAST-RUN-TIME
+           IF MASTER-FOUND
+               REWRITE EMPLOYEE-MASTER-RECORD
+           ELSE
+               WRITE EMPLOYEE-MASTER-RECORD
+           END-IF.
+
+
+      * Stamps YTD-DETAIL-RUN-DATE/TIME durably on EMPLOYEE-MASTER
+      * right after 3400-PRINT-DETAIL's REPORT-FILE/ACH-FILE writes
+      * complete, using the record 3015-CHECK-DETAIL-POSTED already
+      * read (or zeroed, if this is the employee's first record).
+      * This REWRITE/WRITE only touches the detail stamp - it leaves
+      * YTD-GROSS/TAX/NET exactly as 3015 found them, since
+      * 3350-UPDATE-MASTER, which may or may not have run yet this
+      * attempt, is the only paragraph that changes YTD.
+       3360-MARK-DETAIL-POSTED.
+           MOVE WS-RUN-DATE TO YTD-DETAIL-RUN-DATE
+           MOVE WS-RUN-TIME TO YTD-DETAIL-RUN-TIME
+           IF MASTER-FOUND
+               REWRITE EMPLOYEE-MASTER-RECORD
+           ELSE
+               WRITE EMPLOYEE-MASTER-RECORD
+           END-IF.
 
 
        3400-PRINT-DETAIL.
            MOVE EMP-ID          TO WS-RPT-EMP-ID
            MOVE EMP-NAME        TO WS-RPT-NAME
            MOVE WS-GROSS-PAY    TO WS-RPT-GROSS
-           MOVE WS-TAX-AMOUNT   TO WS-RPT-TAX
+           MOVE WS-FICA-AMOUNT  TO WS-RPT-FICA
+           MOVE WS-MEDICARE-AMOUNT TO WS-RPT-MEDICARE
+           MOVE WS-FEDERAL-TAX  TO WS-RPT-FEDERAL
+           MOVE WS-STATE-TAX    TO WS-RPT-STATE
            MOVE WS-NET-PAY      TO WS-RPT-NET
            MOVE WS-DETAIL-LINE  TO REPORT-LINE
-           WRITE REPORT-LINE AFTER ADVANCING 1 LINE.
+           WRITE REPORT-LINE AFTER ADVANCING 1 LINE
+           PERFORM 3450-WRITE-ACH-RECORD.
+
+
+      * One NACHA-like detail record per employee so net pay can be
+      * transmitted to the bank instead of keyed from the report.
+       3450-WRITE-ACH-RECORD.
+           MOVE EMP-BANK-ROUTING  TO ACH-ROUTING-NUMBER
+           MOVE EMP-BANK-ACCOUNT  TO ACH-ACCOUNT-NUMBER
+           MOVE WS-NET-PAY        TO ACH-AMOUNT
+           MOVE EMP-ID            TO ACH-EMP-ID
+           MOVE EMP-NAME          TO ACH-EMP-NAME
+           WRITE ACH-DETAIL-RECORD.
+
+
+      * Appends an 'I'(ncomplete) checkpoint record with the running
+      * totals every WS-CKPT-INTERVAL records. If the job abends
+      * before 5000-CLOSE-FILES writes the final 'C'(omplete) record,
+      * the next run's 1200-LOAD-CHECKPOINT finds this one and
+      * resumes right after the last EMP-ID it names.
+       3700-WRITE-CHECKPOINT.
+           MOVE 'I'              TO CKPT-STATUS
+           MOVE WS-RUN-DATE       TO CKPT-RUN-DATE
+           MOVE WS-RUN-TIME       TO CKPT-RUN-TIME
+           MOVE WS-CKPT-TOTAL-READ TO CKPT-RECORD-COUNT
+           MOVE WS-EMPLOYEE-COUNT TO CKPT-VALID-COUNT
+           MOVE WS-EXCEPTION-COUNT TO CKPT-EXCEPTION-COUNT
+           MOVE EMP-ID            TO CKPT-LAST-EMP-ID
+           MOVE WS-TOTAL-GROSS    TO CKPT-TOTAL-GROSS
+           MOVE WS-TOTAL-TAX      TO CKPT-TOTAL-TAX
+           MOVE WS-TOTAL-NET      TO CKPT-TOTAL-NET
+           MOVE WS-YTD-BEFORE-GROSS TO CKPT-YTD-BEFORE-GROSS
+           MOVE WS-YTD-BEFORE-TAX   TO CKPT-YTD-BEFORE-TAX
+           MOVE WS-YTD-BEFORE-NET   TO CKPT-YTD-BEFORE-NET
+           MOVE WS-YTD-AFTER-GROSS  TO CKPT-YTD-AFTER-GROSS
+           MOVE WS-YTD-AFTER-TAX    TO CKPT-YTD-AFTER-TAX
+           MOVE WS-YTD-AFTER-NET    TO CKPT-YTD-AFTER-NET
+           MOVE WS-PREV-DEPT      TO CKPT-PREV-DEPT
+           MOVE WS-DEPT-GROSS     TO CKPT-DEPT-GROSS
+           MOVE WS-DEPT-TAX       TO CKPT-DEPT-TAX
+           MOVE WS-DEPT-NET       TO CKPT-DEPT-NET
+           MOVE WS-DEPT-COUNT     TO CKPT-DEPT-COUNT
+           WRITE CHECKPOINT-RECORD.
 
 
        4000-PRINT-SUMMARY.
+           IF WS-DEPT-COUNT > 0
+               PERFORM 3030-PRINT-DEPT-SUBTOTAL
+           END-IF
            MOVE ALL '-' TO REPORT-LINE
            WRITE REPORT-LINE AFTER ADVANCING 1 LINE
            MOVE WS-TOTAL-GROSS  TO WS-RPT-TOT-GROSS
@@ -194,9 +926,89 @@
            STRING 'Total employees processed: '
                   WS-EMPLOYEE-COUNT
                DELIMITED SIZE INTO REPORT-LINE
-           WRITE REPORT-LINE AFTER ADVANCING 1 LINE.
+           WRITE REPORT-LINE AFTER ADVANCING 1 LINE
+           STRING 'Total employees rejected:  '
+                  WS-EXCEPTION-COUNT
+               DELIMITED SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE AFTER ADVANCING 1 LINE
+           PERFORM 4100-WRITE-GL-EXTRACT
+           PERFORM 4200-WRITE-AUDIT-LOG.
+
+
+      * Three journal entries covering this run's payroll: wage
+      * expense is debited for the full gross, and tax payable / cash
+      * are credited for the tax withheld and the net actually paid
+      * out, so the entries balance (gross = tax + net).
+       4100-WRITE-GL-EXTRACT.
+           MOVE WS-RUN-DATE       TO GL-RUN-DATE
+           MOVE '500000'          TO GL-ACCOUNT-CODE
+           MOVE 'WAGE EXPENSE'    TO GL-ACCOUNT-NAME
+           MOVE WS-TOTAL-GROSS    TO GL-DEBIT-AMOUNT
+           MOVE ZEROS             TO GL-CREDIT-AMOUNT
+           WRITE GL-EXTRACT-RECORD
+
+           MOVE WS-RUN-DATE       TO GL-RUN-DATE
+           MOVE '210000'          TO GL-ACCOUNT-CODE
+           MOVE 'TAX PAYABLE'     TO GL-ACCOUNT-NAME
+           MOVE ZEROS             TO GL-DEBIT-AMOUNT
+           MOVE WS-TOTAL-TAX      TO GL-CREDIT-AMOUNT
+           WRITE GL-EXTRACT-RECORD
+
+           MOVE WS-RUN-DATE       TO GL-RUN-DATE
+           MOVE '100000'          TO GL-ACCOUNT-CODE
+           MOVE 'CASH'            TO GL-ACCOUNT-NAME
+           MOVE ZEROS             TO GL-DEBIT-AMOUNT
+           MOVE WS-TOTAL-NET      TO GL-CREDIT-AMOUNT
+           WRITE GL-EXTRACT-RECORD.
+
+
+      * One line appended to the audit log per run - who ran what,
+      * when, and the YTD balance it carried the company from/to -
+      * so a questioned payroll total can be traced back to the exact
+      * run that produced it.
+       4200-WRITE-AUDIT-LOG.
+           MOVE WS-RUN-DATE        TO AUDIT-RUN-DATE
+           MOVE WS-RUN-TIME        TO AUDIT-RUN-TIME
+           MOVE WS-EMPLOYEE-COUNT  TO AUDIT-EMPLOYEE-COUNT
+           MOVE WS-TOTAL-GROSS     TO AUDIT-TOTAL-GROSS
+           MOVE WS-TOTAL-TAX       TO AUDIT-TOTAL-TAX
+           MOVE WS-TOTAL-NET       TO AUDIT-TOTAL-NET
+           MOVE WS-YTD-BEFORE-GROSS TO AUDIT-YTD-BEFORE-GROSS
+           MOVE WS-YTD-BEFORE-TAX   TO AUDIT-YTD-BEFORE-TAX
+           MOVE WS-YTD-BEFORE-NET   TO AUDIT-YTD-BEFORE-NET
+           MOVE WS-YTD-AFTER-GROSS  TO AUDIT-YTD-AFTER-GROSS
+           MOVE WS-YTD-AFTER-TAX    TO AUDIT-YTD-AFTER-TAX
+           MOVE WS-YTD-AFTER-NET    TO AUDIT-YTD-AFTER-NET
+           WRITE AUDIT-LOG-RECORD.
 
 
        5000-CLOSE-FILES.
+           MOVE 'C'               TO CKPT-STATUS
+           MOVE WS-RUN-DATE       TO CKPT-RUN-DATE
+           MOVE WS-RUN-TIME       TO CKPT-RUN-TIME
+           MOVE WS-CKPT-TOTAL-READ TO CKPT-RECORD-COUNT
+           MOVE WS-EMPLOYEE-COUNT TO CKPT-VALID-COUNT
+           MOVE WS-EXCEPTION-COUNT TO CKPT-EXCEPTION-COUNT
+           MOVE WS-TOTAL-GROSS    TO CKPT-TOTAL-GROSS
+           MOVE WS-TOTAL-TAX      TO CKPT-TOTAL-TAX
+           MOVE WS-TOTAL-NET      TO CKPT-TOTAL-NET
+           MOVE WS-YTD-BEFORE-GROSS TO CKPT-YTD-BEFORE-GROSS
+           MOVE WS-YTD-BEFORE-TAX   TO CKPT-YTD-BEFORE-TAX
+           MOVE WS-YTD-BEFORE-NET   TO CKPT-YTD-BEFORE-NET
+           MOVE WS-YTD-AFTER-GROSS  TO CKPT-YTD-AFTER-GROSS
+           MOVE WS-YTD-AFTER-TAX    TO CKPT-YTD-AFTER-TAX
+           MOVE WS-YTD-AFTER-NET    TO CKPT-YTD-AFTER-NET
+           MOVE WS-PREV-DEPT      TO CKPT-PREV-DEPT
+           MOVE WS-DEPT-GROSS     TO CKPT-DEPT-GROSS
+           MOVE WS-DEPT-TAX       TO CKPT-DEPT-TAX
+           MOVE WS-DEPT-NET       TO CKPT-DEPT-NET
+           MOVE WS-DEPT-COUNT     TO CKPT-DEPT-COUNT
+           WRITE CHECKPOINT-RECORD
            CLOSE EMPLOYEE-FILE
-           CLOSE REPORT-FILE.
+           CLOSE REPORT-FILE
+           CLOSE EMPLOYEE-MASTER
+           CLOSE EXCEPTION-FILE
+           CLOSE CHECKPOINT-FILE
+           CLOSE ACH-FILE
+           CLOSE GL-EXTRACT-FILE
+           CLOSE AUDIT-LOG-FILE.
