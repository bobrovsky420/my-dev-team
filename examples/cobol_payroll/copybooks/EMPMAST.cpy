@@ -0,0 +1,27 @@
+      * EMPMAST.CPY  -  Year-to-date employee master record
+      *
+      * One record per employee, keyed on YTD-EMP-ID, carrying the
+      * running year-to-date gross/tax/net forward from run to run.
+      * Shared by PAYROLL (updates it) and any reporting program that
+      * needs to answer "what has this person earned this year".
+      *
+      * YTD-LAST-RUN-DATE/TIME stamp which run last posted YTD-GROSS/
+      * TAX/NET for this record, so a restarted run can tell "I
+      * already applied this week's pay to this employee before the
+      * abend" from the master record itself instead of trusting a
+      * record counter that can lag the durable write it is meant to
+      * guard. YTD-DETAIL-RUN-DATE/TIME stamp, independently, which
+      * run last wrote this employee's REPORT-FILE line and ACH-FILE
+      * deposit - kept separate from the YTD stamp above because the
+      * report/ACH writes and the YTD update are two different durable
+      * events for the same record, and an abend between them must
+      * not let either "already done" flag skip the one that isn't.
+       01  EMPLOYEE-MASTER-RECORD.
+           05  YTD-EMP-ID          PIC 9(5).
+           05  YTD-GROSS           PIC 9(9)V99.
+           05  YTD-TAX             PIC 9(9)V99.
+           05  YTD-NET             PIC 9(9)V99.
+           05  YTD-LAST-RUN-DATE   PIC 9(8).
+           05  YTD-LAST-RUN-TIME   PIC 9(8).
+           05  YTD-DETAIL-RUN-DATE PIC 9(8).
+           05  YTD-DETAIL-RUN-TIME PIC 9(8).
