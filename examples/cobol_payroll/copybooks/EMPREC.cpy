@@ -0,0 +1,18 @@
+      * EMPREC.CPY  -  Employee master record
+      *
+      * One record per employee on EMPLOYEE-FILE, keyed on EMP-ID.
+      * Maintained by PAYMAINT (add/change/delete) and read by
+      * PAYROLL for the weekly pay run. Shared so both programs
+      * always agree on the layout.
+       01  EMPLOYEE-RECORD.
+           05  EMP-ID              PIC 9(5).
+           05  EMP-NAME            PIC X(30).
+           05  EMP-HOURS           PIC 9(3)V9.
+           05  EMP-HOURLY-RATE     PIC 9(4)V99.
+           05  EMP-TYPE            PIC X(01).
+               88  EMP-TYPE-HOURLY     VALUE 'H'.
+               88  EMP-TYPE-SALARIED   VALUE 'S'.
+           05  EMP-ANNUAL-SALARY   PIC 9(7)V99.
+           05  EMP-DEPT            PIC X(04).
+           05  EMP-BANK-ROUTING    PIC 9(09).
+           05  EMP-BANK-ACCOUNT    PIC X(17).
