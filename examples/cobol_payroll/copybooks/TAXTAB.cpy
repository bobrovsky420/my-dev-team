@@ -0,0 +1,15 @@
+      * TAXTAB.CPY  -  Federal withholding bracket table
+      *
+      * One record per effective date, carrying the full bracket set
+      * in force as of that date. Records are expected in ascending
+      * TAX-EFF-DATE order; PAYROLL loads the whole table at startup
+      * and keeps whichever row is the latest one on or before the
+      * run date, so a bracket or threshold change is a data update
+      * to this file instead of a program change and recompile.
+       01  TAX-TABLE-RECORD.
+           05  TAX-EFF-DATE        PIC 9(08).
+           05  TAX-BRACKET-1-LIMIT PIC 9(06)V99.
+           05  TAX-BRACKET-1-RATE  PIC V999.
+           05  TAX-BRACKET-2-LIMIT PIC 9(06)V99.
+           05  TAX-BRACKET-2-RATE  PIC V999.
+           05  TAX-BRACKET-3-RATE  PIC V999.
